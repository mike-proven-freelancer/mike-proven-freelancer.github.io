@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*  TXNREC.CPY
+000300*  Layout of one CSV line on data/transactions.csv.  Shared by
+000400*  BANKMAIN (writer) and BANKRPT (reader) so both programs agree
+000500*  on field widths without having to stay in sync by hand.
+000600*
+000700*  F-SIGN carries the effect of the transaction on the account
+000800*  balance ("+" increases it, "-" decreases it) so a reader does
+000900*  not have to infer direction from F-TXN-TYPE text, which is
+001000*  what lets REVERSAL records be summarised correctly.
+001100******************************************************************
+001200 01  TXN-CSV-RECORD.
+001300     05  F-TXN-ID               PIC 9(4).
+001400     05  FILLER                 PIC X       VALUE ",".
+001500     05  F-ACCOUNT-ID           PIC X(10).
+001600     05  FILLER                 PIC X       VALUE ",".
+001700     05  F-DATE                 PIC X(10).
+001800     05  FILLER                 PIC X       VALUE ",".
+001900     05  F-TXN-TYPE             PIC X(12).
+002000     05  FILLER                 PIC X       VALUE ",".
+002100     05  F-AMOUNT               PIC Z(7).99.
+002200     05  FILLER                 PIC X       VALUE ",".
+002300     05  F-BALANCE-AFTER        PIC -Z(7).99.
+002400     05  FILLER                 PIC X       VALUE ",".
+002500     05  F-MERCHANT             PIC X(24).
+002600     05  FILLER                 PIC X       VALUE ",".
+002700     05  F-CATEGORY             PIC X(16).
+002800     05  FILLER                 PIC X       VALUE ",".
+002900     05  F-SIGN                 PIC X.
