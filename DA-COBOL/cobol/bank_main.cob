@@ -1,136 +1,1024 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANKMAIN.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TXN-FILE ASSIGN TO "data/transactions.csv"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  TXN-FILE.
-       01  TXN-RECORD                 PIC X(400).
-
-       WORKING-STORAGE SECTION.
-       01  WS-FILE-STATUS             PIC XX.
-       01  WS-ACCOUNT-ID              PIC X(10) VALUE "A1001".
-       01  WS-CLIENT-NAME             PIC X(30) VALUE "John Carter".
-       01  WS-BALANCE                 PIC S9(7)V99 VALUE 1000.00.
-       01  WS-AMOUNT                  PIC 9(7)V99 VALUE 0.
-       01  WS-TXN-TYPE                PIC X(12) VALUE SPACES.
-       01  WS-TXN-ID                  PIC 9(4) VALUE 0.
-       01  WS-DATE                    PIC X(10) VALUE "2026-03-31".
-
-       01  WS-AMOUNT-DISPLAY          PIC Z(7).99.
-       01  WS-BALANCE-DISPLAY         PIC -Z(7).99.
-       01  WS-MERCHANT                 PIC X(24) VALUE SPACES.
-       01  WS-CATEGORY                 PIC X(16) VALUE SPACES.
-
-       01  WS-CSV-LINE.
-           05  F-TXN-ID               PIC 9(4).
-           05  FILLER                 PIC X VALUE ",".
-           05  F-ACCOUNT-ID           PIC X(10).
-           05  FILLER                 PIC X VALUE ",".
-           05  F-DATE                 PIC X(10).
-           05  FILLER                 PIC X VALUE ",".
-           05  F-TXN-TYPE             PIC X(12).
-           05  FILLER                 PIC X VALUE ",".
-           05  F-AMOUNT               PIC Z(7).99.
-           05  FILLER                 PIC X VALUE ",".
-           05  F-BALANCE-AFTER        PIC -Z(7).99.
-           05  FILLER                 PIC X VALUE ",".
-           05  F-MERCHANT             PIC X(24).
-           05  FILLER                 PIC X VALUE ",".
-           05  F-CATEGORY             PIC X(16).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           PERFORM OPEN-TXN-FILE
-
-           MOVE "Client: " TO TXN-RECORD
-           DISPLAY "Starting account simulation..."
-           DISPLAY "Account ID : " WS-ACCOUNT-ID
-           DISPLAY "Client     : " WS-CLIENT-NAME
-           MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
-           DISPLAY "Open Bal   : " WS-BALANCE-DISPLAY
-
-           PERFORM POST-DEPOSIT
-           PERFORM POST-PURCHASE1
-           PERFORM POST-WITHDRAWAL
-           PERFORM POST-PURCHASE2
-
-           CLOSE TXN-FILE
-           DISPLAY "Simulation complete."
-           STOP RUN.
-
-       OPEN-TXN-FILE.
-           OPEN INPUT TXN-FILE
-           IF WS-FILE-STATUS = "00"
-               CLOSE TXN-FILE
-               OPEN EXTEND TXN-FILE
-           ELSE
-               OPEN OUTPUT TXN-FILE
-           END-IF
-           EXIT.
-
-       POST-DEPOSIT.
-           ADD 1 TO WS-TXN-ID
-           MOVE "DEPOSIT" TO WS-TXN-TYPE
-           MOVE "Bank of Lies" TO WS-MERCHANT
-           MOVE "Deposit" TO WS-CATEGORY
-           MOVE 500.00 TO WS-AMOUNT
-           ADD WS-AMOUNT TO WS-BALANCE
-           PERFORM WRITE-TXN-RECORD
-           EXIT.
-
-       POST-PURCHASE1.
-           ADD 1 TO WS-TXN-ID
-           MOVE "PURCHASE" TO WS-TXN-TYPE
-           MOVE "Toxicmart" TO WS-MERCHANT
-           MOVE "Groceries" TO WS-CATEGORY
-           MOVE 120.50 TO WS-AMOUNT
-           SUBTRACT WS-AMOUNT FROM WS-BALANCE
-           PERFORM WRITE-TXN-RECORD
-           EXIT.
-
-       POST-WITHDRAWAL.
-           ADD 1 TO WS-TXN-ID
-           MOVE "WITHDRAWAL" TO WS-TXN-TYPE
-           MOVE "Bank of Lies" TO WS-MERCHANT
-           MOve "Withdrawal" TO WS-CATEGORY
-           MOVE 200.00 TO WS-AMOUNT
-           SUBTRACT WS-AMOUNT FROM WS-BALANCE
-           PERFORM WRITE-TXN-RECORD
-           EXIT.
-
-       POST-PURCHASE2.
-           ADD 1 TO WS-TXN-ID
-           MOVE "PURCHASE" TO WS-TXN-TYPE
-           MOVE "Amazoni" TO WS-MERCHANT
-           MOVE "BadDeals" TO WS-CATEGORY
-           MOVE 164.50 TO WS-AMOUNT
-           SUBTRACT WS-AMOUNT FROM WS-BALANCE
-           PERFORM WRITE-TXN-RECORD
-           EXIT.
-
-       WRITE-TXN-RECORD.
-           MOVE WS-TXN-ID TO F-TXN-ID
-           MOVE WS-ACCOUNT-ID TO F-ACCOUNT-ID
-           MOVE WS-DATE TO F-DATE
-           MOVE WS-TXN-TYPE TO F-TXN-TYPE
-           MOVE WS-AMOUNT TO F-AMOUNT
-           MOVE WS-BALANCE TO F-BALANCE-AFTER
-           MOVE WS-MERCHANT TO F-MERCHANT
-           MOVE WS-CATEGORY TO F-CATEGORY
-           MOVE WS-CSV-LINE TO TXN-RECORD
-           WRITE TXN-RECORD
-
-           MOVE WS-AMOUNT TO WS-AMOUNT-DISPLAY
-           MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
-           DISPLAY "Txn " WS-TXN-ID " " WS-TXN-TYPE
-                   " Amount: " WS-AMOUNT-DISPLAY
-                   " Balance: " WS-BALANCE-DISPLAY
-           EXIT.
-           
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     BANKMAIN.
+000300 AUTHOR.         D. ALVAREZ.
+000400 INSTALLATION.   DAILY ACCOUNTS BATCH - OPERATIONS.
+000500 DATE-WRITTEN.   2026-03-31.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000*  DATE        INIT  DESCRIPTION
+001100*  2026-03-31  DA    ORIGINAL VERSION - SINGLE HARDCODED ACCOUNT.
+001200*  2026-08-09  DA    DRIVE FROM ACCOUNTS MASTER, ONE RUN PER
+001300*                    ENTIRE BOOK OF ACCOUNTS INSTEAD OF A1001.
+001310*  2026-08-09  DA    SEED OPENING BALANCE AND NEXT TXN ID FROM
+001320*                    PRIOR HISTORY ON TXN-FILE SO RERUNS EXTEND
+001330*                    THE LEDGER INSTEAD OF RESETTING IT.
+001340*  2026-08-09  DA    DROVE POSTING FROM A PENDING TRANSACTIONS
+001350*                    FILE THROUGH A GENERIC POST-TRANSACTION
+001360*                    PARAGRAPH INSTEAD OF FOUR FIXED POSTINGS.
+001370*  2026-08-09  DA    ADDED OVERDRAFT/NSF CHECK BEFORE DEBITING
+001380*                    THE BALANCE; DECLINES GO TO DECLINES.CSV
+001390*                    INSTEAD OF POSTING A NEGATIVE BALANCE.
+001392*  2026-08-09  DA    ADDED PER-CATEGORY MONTHLY BUDGET CAPS;
+001394*                    PURCHASES THAT WOULD PUSH A CATEGORY OVER
+001396*                    ITS CAP FOR THE MONTH RAISE AN ALERT ON
+001398*                    BUDGET_ALERTS.CSV (STILL POSTED - NOT
+001399*                    DECLINED LIKE AN OVERDRAFT).
+001401*  2026-08-09  DA    CHECK WS-TXN-FILE-STATUS AFTER EVERY OPEN,
+001402*                    WRITE AND CLOSE ON TXN-FILE AND ABEND ON
+001403*                    ANYTHING UNEXPECTED INSTEAD OF CARRYING ON.
+001404*  2026-08-09  DA    STAMP TRANSACTIONS WITH TODAY'S SYSTEM DATE
+001405*                    INSTEAD OF A HARDCODED WS-DATE LITERAL.
+001406*  2026-08-09  DA    ADDED A REVERSAL TRANSACTION TYPE THAT BACKS
+001407*                    OUT AN EARLIER POSTED TXN BY ITS TXN ID.
+001408*  2026-08-09  DA    ADDED A DOWNSTREAM GL EXTRACT FILE WITH A
+001409*                    RECORD-COUNT/HASH-TOTAL TRAILER RECORD.
+001410*  2026-08-09  DA    REVIEW FIXES - REVERSAL LOOKUP NOW ALSO
+001411*                    MATCHES ON ACCOUNT ID; DECLINE/BUDGET-ALERT/
+001412*                    GL FILE ERRORS NOW ABEND LIKE TXN-FILE DOES;
+001413*                    ADDED CAPACITY CHECKS AHEAD OF EACH IN-MEMORY
+001414*                    TABLE FILL; REORDERED THE 1XXX PARAGRAPHS
+001415*                    BACK INTO NUMERIC SEQUENCE.
+001416*  2026-08-09  DA    REVIEW FIXES - DROPPED THE UNUSED BUDGET-
+001417*                    EXCEEDED CONDITION-NAME; THE BUDGET TABLE
+001418*                    SEARCH NOW STOPS ON A HIGH-VALUES TRAILER ROW
+001419*                    INSTEAD OF A HARDCODED ENTRY COUNT; RENAMED
+001420*                    WRITE-TXN-RECORD TO 3600-WRITE-TXN-RECORD TO
+001421*                    FIT THE FILE'S OWN NUMBERING SCHEME.
+001422*  2026-08-09  DA    REVIEW FIXES - LEDGER HISTORY REPLAY NOW
+001423*                    ACCUMULATES MONTH-TO-DATE SPEND ON THE SAME
+001424*                    CRITERION AS LIVE POSTING (PURCHASES ONLY,
+001425*                    NOT ANY DEBIT) SO A WITHDRAWAL NO LONGER GETS
+001426*                    COUNTED AGAINST A CATEGORY'S BUDGET CAP THE
+001427*                    DAY AFTER IT POSTS.
+001400*****************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT TXN-FILE ASSIGN TO "data/transactions.csv"
+001900         ORGANIZATION IS LINE SEQUENTIAL
+002000         FILE STATUS IS WS-TXN-FILE-STATUS.
+002100
+002200     SELECT ACCOUNT-FILE ASSIGN TO "data/accounts.csv"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-ACCT-FILE-STATUS.
+002410
+002420     SELECT PENDING-FILE ASSIGN TO "data/pending_transactions.csv"
+002430         ORGANIZATION IS LINE SEQUENTIAL
+002440         FILE STATUS IS WS-PEND-FILE-STATUS.
+002450
+002460     SELECT DECLINE-FILE ASSIGN TO "data/declines.csv"
+002470         ORGANIZATION IS LINE SEQUENTIAL
+002480         FILE STATUS IS WS-DECL-FILE-STATUS.
+002490
+002492     SELECT BUDGET-ALERT-FILE ASSIGN TO "data/budget_alerts.csv"
+002494         ORGANIZATION IS LINE SEQUENTIAL
+002496         FILE STATUS IS WS-ALRT-FILE-STATUS.
+002497
+002498     SELECT GL-FILE ASSIGN TO "data/gl_extract.dat"
+002499         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-GL-FILE-STATUS.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  TXN-FILE.
+002900 01  TXN-RECORD                 PIC X(400).
+003000
+003100*****************************************************************
+003200*  ACCOUNT-FILE - DAILY BOOK OF ACCOUNTS.  ONE LINE PER ACCOUNT:
+003300*  ACCOUNT ID, CLIENT NAME, OPENING BALANCE (USED ONLY WHEN THE
+003400*  ACCOUNT HAS NO PRIOR HISTORY ON TXN-FILE).
+003500*****************************************************************
+003600 FD  ACCOUNT-FILE.
+003700 01  ACCOUNT-RECORD.
+003800     05  A-ACCOUNT-ID           PIC X(10).
+003900     05  FILLER                 PIC X.
+004000     05  A-CLIENT-NAME          PIC X(30).
+004100     05  FILLER                 PIC X.
+004200     05  A-OPEN-BALANCE         PIC 9(7)V99.
+004210
+004220*****************************************************************
+004230*  PENDING-FILE - ONE DAY'S BATCH OF REAL ACTIVITY TO POST,
+004240*  KEYED TO AN ACCOUNT ON ACCOUNT-FILE.  REPLACES THE FOUR
+004250*  FIXED POSTINGS BANKMAIN USED TO MAKE UP ITSELF.
+004260*****************************************************************
+004270 FD  PENDING-FILE.
+004280 01  PENDING-RECORD.
+004290     05  P-ACCOUNT-ID           PIC X(10).
+004300     05  FILLER                 PIC X.
+004310     05  P-TXN-TYPE             PIC X(12).
+004320     05  FILLER                 PIC X.
+004330     05  P-AMOUNT               PIC 9(7)V99.
+004340     05  FILLER                 PIC X.
+004350     05  P-MERCHANT             PIC X(24).
+004360     05  FILLER                 PIC X.
+004370     05  P-CATEGORY             PIC X(16).
+004380     05  FILLER                 PIC X.
+004390     05  P-REF-TXN-ID           PIC 9(4).
+004400
+004410*****************************************************************
+004420*  DECLINE-FILE - TRANSACTIONS REJECTED FOR INSUFFICIENT FUNDS
+004430*  SO THE DAY'S BATCH CAN BE RECONCILED WITHOUT SCANNING THE
+004440*  CONSOLE LOG.
+004450*****************************************************************
+004460 FD  DECLINE-FILE.
+004470 01  DECLINE-RECORD             PIC X(100).
+004480
+004490*****************************************************************
+004500*  BUDGET-ALERT-FILE - CATEGORIES THAT WOULD BLOW THROUGH THEIR
+004510*  MONTHLY CAP.  THE PURCHASE STILL POSTS; THIS IS A REVIEW
+004520*  QUEUE FOR THE BUSINESS, NOT A DECLINE LIKE AN OVERDRAFT.
+004530*****************************************************************
+004540 FD  BUDGET-ALERT-FILE.
+004550 01  ALERT-RECORD               PIC X(100).
+004560
+004570*****************************************************************
+004580*  GL-FILE - DOWNSTREAM GENERAL LEDGER EXTRACT.  ONE DETAIL LINE
+004590*  PER TRANSACTION POSTED THIS RUN, FOLLOWED BY A SINGLE TRAILER
+004600*  RECORD CARRYING A RECORD COUNT AND CONTROL/HASH TOTALS SO THE
+004610*  RECEIVING GL SYSTEM CAN VERIFY NOTHING WAS LOST OR DUPLICATED
+004620*  IN TRANSIT.
+004630*****************************************************************
+004640 FD  GL-FILE.
+004650 01  GL-RECORD                  PIC X(100).
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-TXN-FILE-STATUS         PIC XX.
+004600 01  WS-ACCT-FILE-STATUS        PIC XX.
+004610 01  WS-PEND-FILE-STATUS        PIC XX.
+004620 01  WS-DECL-FILE-STATUS        PIC XX.
+004630 01  WS-ALRT-FILE-STATUS        PIC XX.
+004632 01  WS-GL-FILE-STATUS          PIC XX.
+004635 01  WS-ABEND-CONTEXT           PIC X(30)   VALUE SPACES.
+004700
+004800 01  WS-ACCT-EOF-SW             PIC X       VALUE "N".
+004900     88  WS-ACCT-EOF                        VALUE "Y".
+004910 01  WS-TXN-EOF-SW              PIC X       VALUE "N".
+004920     88  WS-TXN-EOF                         VALUE "Y".
+004925 01  WS-PEND-EOF-SW             PIC X       VALUE "N".
+004927     88  WS-PEND-EOF                        VALUE "Y".
+004930
+004931*****************************************************************
+004932*  PENDING TRANSACTIONS TABLE - THE DAY'S BATCH OF ACTIVITY,
+004933*  LOADED ONCE AT STARTUP AND SCANNED PER ACCOUNT SO THE SAME
+004934*  PENDING-FILE CAN CARRY ANY NUMBER OF ACCOUNTS' TRANSACTIONS.
+004935*****************************************************************
+004936 01  WS-PEND-TABLE.
+004937     05  WS-PEND-ENTRY OCCURS 500 TIMES
+004938                       INDEXED BY PND-IDX.
+004939         10  PND-ACCOUNT-ID     PIC X(10).
+004940         10  PND-TXN-TYPE       PIC X(12).
+004941         10  PND-AMOUNT         PIC 9(7)V99.
+004942         10  PND-MERCHANT       PIC X(24).
+004943         10  PND-CATEGORY       PIC X(16).
+004944         10  PND-REF-TXN-ID     PIC 9(4).
+004945 01  WS-PEND-COUNT              PIC 9(4)    VALUE 0.
+004946
+004940*****************************************************************
+004950*  LEDGER HISTORY TABLE - LAST KNOWN BALANCE PER ACCOUNT, BUILT
+004960*  BY SCANNING ANY TXN-FILE CARRIED OVER FROM A PRIOR RUN SO A
+004970*  RERUN CONTINUES THE LEDGER INSTEAD OF RESTARTING IT.
+004980*****************************************************************
+004990 01  WS-LEDGER-TABLE.
+004991     05  WS-LEDGER-ENTRY OCCURS 200 TIMES
+004992                         INDEXED BY LDG-IDX.
+004993         10  LDG-ACCOUNT-ID     PIC X(10).
+004994         10  LDG-BALANCE        PIC S9(7)V99.
+004995 01  WS-LEDGER-COUNT            PIC 9(4)    VALUE 0.
+004996 01  WS-LEDGER-MATCH-IDX        PIC 9(4)    VALUE 0.
+004997 01  WS-MAX-TXN-ID              PIC 9(4)    VALUE 0.
+004998 01  WS-MONTH                   PIC X(7)    VALUE SPACES.
+004999 01  WS-HIST-AMOUNT             PIC 9(7)V99 VALUE 0.
+005000
+005010*****************************************************************
+005020*  BUDGET TABLE - MONTHLY SPENDING CAP PER PURCHASE CATEGORY.
+005030*  CATEGORIES NOT LISTED HERE HAVE NO CAP.  THE TABLE IS TERM-
+005032*  INATED BY A HIGH-VALUES TRAILER ROW SO 3200-CHECK-BUDGET-CAP
+005034*  CAN SEARCH IT TO END WITHOUT A SEPARATE ENTRY-COUNT LITERAL
+005036*  THAT WOULD HAVE TO BE KEPT IN STEP WITH THE OCCURS CLAUSE.
+005040*****************************************************************
+005050 01  WS-BUDGET-INIT-TABLE.
+005060     05  FILLER PIC X(25) VALUE "Groceries       000050000".
+005070     05  FILLER PIC X(25) VALUE "BadDeals        000030000".
+005075     05  FILLER PIC X(25) VALUE HIGH-VALUES.
+005080 01  WS-BUDGET-TABLE REDEFINES WS-BUDGET-INIT-TABLE.
+005090     05  WS-BUDGET-ENTRY OCCURS 3 TIMES
+005100                         INDEXED BY BUD-IDX.
+005110         10  BUD-CATEGORY       PIC X(16).
+005120         10  BUD-CAP            PIC 9(7)V99.
+005130 01  WS-BUDGET-MATCH-IDX        PIC 9(4)    VALUE 0.
+005140
+005150*****************************************************************
+005160*  MONTH-TO-DATE SPEND TABLE - RUNNING TOTAL PER ACCOUNT AND
+005170*  CATEGORY FOR THE CURRENT MONTH, SEEDED FROM TXN-FILE HISTORY
+005180*  AND UPDATED AS NEW PURCHASES ARE POSTED THIS RUN.
+005190*****************************************************************
+005200 01  WS-SPEND-TABLE.
+005210     05  WS-SPEND-ENTRY OCCURS 300 TIMES
+005220                        INDEXED BY SPD-IDX.
+005230         10  SPD-ACCOUNT-ID     PIC X(10).
+005240         10  SPD-CATEGORY       PIC X(16).
+005250         10  SPD-TOTAL          PIC S9(7)V99.
+005260 01  WS-SPEND-COUNT             PIC 9(4)    VALUE 0.
+005270 01  WS-SPEND-MATCH-IDX         PIC 9(4)    VALUE 0.
+005275 01  WS-PROSPECTIVE-SPEND       PIC S9(7)V99 VALUE 0.
+005280
+005290 01  WS-BUDGET-ALERT            PIC X(3)    VALUE "NO ".
+005310
+005311*****************************************************************
+005312*  TRANSACTION HISTORY TABLE - EVERY TRANSACTION POSTED, EITHER
+005313*  ON A PRIOR RUN OR THIS ONE, KEYED BY TXN ID SO A REVERSAL CAN
+005314*  LOOK UP THE ORIGINAL AMOUNT, SIGN, MERCHANT AND CATEGORY IT
+005315*  IS BACKING OUT.
+005316*****************************************************************
+005317 01  WS-TXN-HIST-TABLE.
+005318     05  WS-TXN-HIST-ENTRY OCCURS 1000 TIMES
+005319                           INDEXED BY HIST-IDX.
+005320         10  HIST-TXN-ID        PIC 9(4).
+005321         10  HIST-ACCOUNT-ID    PIC X(10).
+005322         10  HIST-AMOUNT        PIC 9(7)V99.
+005323         10  HIST-SIGN          PIC X.
+005324         10  HIST-MERCHANT      PIC X(24).
+005325         10  HIST-CATEGORY      PIC X(16).
+005326 01  WS-HIST-COUNT              PIC 9(4)    VALUE 0.
+005327 01  WS-HIST-MATCH-IDX          PIC 9(4)    VALUE 0.
+005328 01  WS-REVERSAL-FOUND-SW       PIC X       VALUE "N".
+005329     88  WS-REVERSAL-FOUND                  VALUE "Y".
+005330
+005100 01  WS-ACCOUNT-ID              PIC X(10)   VALUE SPACES.
+005200 01  WS-CLIENT-NAME             PIC X(30)   VALUE SPACES.
+005300 01  WS-BALANCE                 PIC S9(7)V99 VALUE 0.
+005400 01  WS-AMOUNT                  PIC 9(7)V99 VALUE 0.
+005500 01  WS-TXN-TYPE                PIC X(12)   VALUE SPACES.
+005600 01  WS-TXN-ID                  PIC 9(4)    VALUE 0.
+005700 01  WS-DATE                    PIC X(10)   VALUE SPACES.
+005710 01  WS-SIGN                    PIC X       VALUE "+".
+005720
+005730*****************************************************************
+005740*  WS-SYSTEM-DATE - TODAY'S DATE FROM THE OPERATING SYSTEM,
+005750*  UNPACKED INTO WS-DATE AS YYYY-MM-DD SO EVERY TRANSACTION
+005760*  POSTED THIS RUN CARRIES THE ACTUAL RUN DATE.
+005770*****************************************************************
+005780 01  WS-SYSTEM-DATE.
+005790     05  SYS-DATE-YYYY          PIC 9(4).
+005800     05  SYS-DATE-MM            PIC 9(2).
+005810     05  SYS-DATE-DD            PIC 9(2).
+005800
+005900 01  WS-AMOUNT-DISPLAY          PIC Z(7).99.
+006000 01  WS-BALANCE-DISPLAY         PIC -Z(7).99.
+006100 01  WS-MERCHANT                PIC X(24)   VALUE SPACES.
+006200 01  WS-CATEGORY                PIC X(16)   VALUE SPACES.
+006300
+006400     COPY txnrec REPLACING ==TXN-CSV-RECORD== BY ==WS-CSV-LINE==.
+008000
+008010*****************************************************************
+008020*  WS-DECLINE-LINE - ONE LINE WRITTEN TO DECLINE-FILE WHEN A
+008030*  PURCHASE OR WITHDRAWAL IS REJECTED FOR INSUFFICIENT FUNDS.
+008040*****************************************************************
+008050 01  WS-DECLINE-LINE.
+008060     05  DECL-ACCOUNT-ID        PIC X(10).
+008070     05  FILLER                 PIC X       VALUE ",".
+008080     05  DECL-DATE              PIC X(10).
+008090     05  FILLER                 PIC X       VALUE ",".
+008100     05  DECL-TXN-TYPE          PIC X(12).
+008110     05  FILLER                 PIC X       VALUE ",".
+008120     05  DECL-AMOUNT            PIC Z(7).99.
+008130     05  FILLER                 PIC X       VALUE ",".
+008140     05  DECL-BALANCE           PIC -Z(7).99.
+008150     05  FILLER                 PIC X       VALUE ",".
+008160     05  DECL-REASON            PIC X(24).
+008170
+008171*****************************************************************
+008172*  WS-ALERT-LINE - ONE LINE WRITTEN TO BUDGET-ALERT-FILE WHEN A
+008173*  PURCHASE PUSHES A CATEGORY OVER ITS MONTHLY CAP.
+008174*****************************************************************
+008175 01  WS-ALERT-LINE.
+008176     05  ALRT-ACCOUNT-ID        PIC X(10).
+008177     05  FILLER                 PIC X       VALUE ",".
+008178     05  ALRT-DATE              PIC X(10).
+008179     05  FILLER                 PIC X       VALUE ",".
+008180     05  ALRT-CATEGORY          PIC X(16).
+008181     05  FILLER                 PIC X       VALUE ",".
+008182     05  ALRT-MONTH-TOTAL       PIC Z(7).99.
+008183     05  FILLER                 PIC X       VALUE ",".
+008184     05  ALRT-CAP               PIC Z(7).99.
+008185     05  FILLER                 PIC X       VALUE ",".
+008186     05  ALRT-FLAG              PIC X(3).
+008187
+008188*****************************************************************
+008189*  WS-GL-LINE - ONE DETAIL LINE ON THE GL EXTRACT PER TRANSACTION
+008201*  POSTED THIS RUN.  GL-DR-CR IS "D" WHEN THE TRANSACTION DEBITED
+008202*  THE ACCOUNT AND "C" WHEN IT CREDITED IT.
+008203*****************************************************************
+008204 01  WS-GL-LINE.
+008205     05  GL-TXN-ID              PIC 9(4).
+008206     05  FILLER                 PIC X       VALUE ",".
+008207     05  GL-ACCOUNT-ID          PIC X(10).
+008208     05  FILLER                 PIC X       VALUE ",".
+008209     05  GL-DATE                PIC X(10).
+008210     05  FILLER                 PIC X       VALUE ",".
+008211     05  GL-TXN-TYPE            PIC X(12).
+008212     05  FILLER                 PIC X       VALUE ",".
+008213     05  GL-DR-CR               PIC X.
+008214     05  FILLER                 PIC X       VALUE ",".
+008215     05  GL-AMOUNT              PIC Z(7).99.
+008216
+008217*****************************************************************
+008218*  WS-GL-TRAILER-LINE - ONE TRAILER RECORD AT THE END OF THE GL
+008219*  EXTRACT, CARRYING THE DETAIL RECORD COUNT, A HASH TOTAL OF THE
+008220*  TXN IDS EXTRACTED (FOR SEQUENCE/COMPLETENESS CONTROL) AND A
+008221*  SIGNED CONTROL TOTAL OF THE AMOUNTS EXTRACTED.
+008222*****************************************************************
+008223 01  WS-GL-TRAILER-LINE.
+008224     05  FILLER                 PIC X(6)    VALUE "TOTALS".
+008225     05  FILLER                 PIC X       VALUE ",".
+008226     05  GLT-RECORD-COUNT       PIC Z(5)9.
+008227     05  FILLER                 PIC X       VALUE ",".
+008228     05  GLT-HASH-TOTAL         PIC Z(8)9.
+008229     05  FILLER                 PIC X       VALUE ",".
+008230     05  GLT-AMOUNT-TOTAL       PIC -Z(7).99.
+008231
+008232 01  WS-GL-COUNT                PIC 9(6)     VALUE 0.
+008233 01  WS-GL-HASH-TOTAL           PIC 9(9)     VALUE 0.
+008234 01  WS-GL-AMOUNT-TOTAL         PIC S9(7)V99 VALUE 0.
+008235
+008190 PROCEDURE DIVISION.
+008200*****************************************************************
+008300*  0000-MAINLINE
+008400*****************************************************************
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE
+008700     PERFORM 2000-PROCESS-ACCOUNTS
+008800         UNTIL WS-ACCT-EOF
+008900     PERFORM 9000-TERMINATE
+009000     STOP RUN.
+009100
+009200*****************************************************************
+009300*  1000-INITIALIZE - OPEN FILES FOR THE RUN.
+009400*****************************************************************
+009500 1000-INITIALIZE.
+009505     PERFORM 1050-STAMP-RUN-DATE
+009510     MOVE WS-DATE (1:7) TO WS-MONTH
+009600     PERFORM 1100-OPEN-TXN-FILE
+009650     MOVE WS-MAX-TXN-ID TO WS-TXN-ID
+009660     PERFORM 1300-LOAD-PENDING-TRANSACTIONS
+009670     OPEN OUTPUT DECLINE-FILE
+009672     IF WS-DECL-FILE-STATUS NOT = "00"
+009674         MOVE "OPEN OUTPUT DECLINE-FILE" TO WS-ABEND-CONTEXT
+009676         PERFORM 9910-ABEND-DECLINE-FILE
+009678     END-IF
+009680     OPEN OUTPUT BUDGET-ALERT-FILE
+009682     IF WS-ALRT-FILE-STATUS NOT = "00"
+009684         MOVE "OPEN OUTPUT BUDGET-ALERT-FILE" TO WS-ABEND-CONTEXT
+009686         PERFORM 9920-ABEND-BUDGET-ALERT-FILE
+009688     END-IF
+009690     OPEN OUTPUT GL-FILE
+009692     IF WS-GL-FILE-STATUS NOT = "00"
+009694         MOVE "OPEN OUTPUT GL-FILE" TO WS-ABEND-CONTEXT
+009696         PERFORM 9930-ABEND-GL-FILE
+009698     END-IF
+009700     OPEN INPUT ACCOUNT-FILE
+009800     IF WS-ACCT-FILE-STATUS NOT = "00"
+009900         DISPLAY "BANKMAIN: UNABLE TO OPEN ACCOUNTS MASTER, "
+010000                 "STATUS=" WS-ACCT-FILE-STATUS
+010100         MOVE "Y" TO WS-ACCT-EOF-SW
+010200     ELSE
+010300         DISPLAY "Starting daily account batch..."
+010400         PERFORM 2100-READ-ACCOUNT
+010500     END-IF
+010600     EXIT.
+010610
+010611*****************************************************************
+010612*  1050-STAMP-RUN-DATE - PULL TODAY'S DATE FROM THE OPERATING
+010613*  SYSTEM AND FORMAT IT AS YYYY-MM-DD FOR WS-DATE.
+010614*****************************************************************
+010615 1050-STAMP-RUN-DATE.
+010616     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+010617     STRING SYS-DATE-YYYY   DELIMITED BY SIZE
+010618            "-"             DELIMITED BY SIZE
+010619            SYS-DATE-MM     DELIMITED BY SIZE
+010620            "-"             DELIMITED BY SIZE
+010621            SYS-DATE-DD     DELIMITED BY SIZE
+010622         INTO WS-DATE
+010623     END-STRING
+010624     EXIT.
+010625
+010800*****************************************************************
+010810*  1100-OPEN-TXN-FILE - OPEN TXN-FILE FOR THE READ PASS THAT
+010820*  REBUILDS THE LEDGER TABLE, THEN REOPEN IT EXTEND FOR THE
+010830*  POSTING PASS.  STATUS "35" ON THE FIRST OPEN MEANS THERE IS NO
+010840*  PRIOR FILE YET, WHICH IS FINE - EVERYTHING ELSE IS FATAL.
+010850*****************************************************************
+010860 1100-OPEN-TXN-FILE.
+010900     OPEN INPUT TXN-FILE
+011000     IF WS-TXN-FILE-STATUS = "00"
+011010         PERFORM 1200-LOAD-LEDGER-HISTORY
+011020             UNTIL WS-TXN-EOF
+011100         CLOSE TXN-FILE
+011110         IF WS-TXN-FILE-STATUS NOT = "00"
+011120             MOVE "CLOSE TXN-FILE (READ PASS)"
+011130                 TO WS-ABEND-CONTEXT
+011140             PERFORM 9900-ABEND-TXN-FILE
+011150         END-IF
+011200         OPEN EXTEND TXN-FILE
+011210         IF WS-TXN-FILE-STATUS NOT = "00"
+011220             MOVE "OPEN EXTEND TXN-FILE" TO WS-ABEND-CONTEXT
+011230             PERFORM 9900-ABEND-TXN-FILE
+011240         END-IF
+011300     ELSE
+011310         IF WS-TXN-FILE-STATUS = "35"
+011320             OPEN OUTPUT TXN-FILE
+011330             IF WS-TXN-FILE-STATUS NOT = "00"
+011340                 MOVE "OPEN OUTPUT TXN-FILE" TO WS-ABEND-CONTEXT
+011350                 PERFORM 9900-ABEND-TXN-FILE
+011360             END-IF
+011370         ELSE
+011380             MOVE "OPEN INPUT TXN-FILE" TO WS-ABEND-CONTEXT
+011390             PERFORM 9900-ABEND-TXN-FILE
+011395         END-IF
+011400     END-IF
+011500     EXIT.
+011510
+011620*****************************************************************
+011630*  1200-LOAD-LEDGER-HISTORY - REPLAY AN EXISTING TXN-FILE SO THE
+011640*  LEDGER TABLE HOLDS EACH ACCOUNT'S LAST POSTED BALANCE AND
+011650*  WS-MAX-TXN-ID HOLDS THE HIGHEST TRANSACTION ID ALREADY USED.
+011660*****************************************************************
+011670 1200-LOAD-LEDGER-HISTORY.
+011680     READ TXN-FILE
+011690         AT END
+011700             MOVE "Y" TO WS-TXN-EOF-SW
+011710         NOT AT END
+011720             PERFORM 1210-APPLY-LEDGER-LINE
+011730     END-READ
+011740     EXIT.
+011750
+011760 1210-APPLY-LEDGER-LINE.
+011770     MOVE TXN-RECORD TO WS-CSV-LINE
+011780     IF F-TXN-ID > WS-MAX-TXN-ID
+011790         MOVE F-TXN-ID TO WS-MAX-TXN-ID
+011800     END-IF
+011810     PERFORM 1220-FIND-LEDGER-ENTRY
+011820     IF WS-LEDGER-MATCH-IDX > 0
+011830         MOVE F-BALANCE-AFTER TO LDG-BALANCE (WS-LEDGER-MATCH-IDX)
+011840     ELSE
+011842         IF WS-LEDGER-COUNT = 200
+011844             MOVE "WS-LEDGER-TABLE OCCURS 200" TO WS-ABEND-CONTEXT
+011846             PERFORM 9940-ABEND-TABLE-OVERFLOW
+011848         END-IF
+011850         ADD 1 TO WS-LEDGER-COUNT
+011860         MOVE F-ACCOUNT-ID    TO LDG-ACCOUNT-ID (WS-LEDGER-COUNT)
+011870         MOVE F-BALANCE-AFTER TO LDG-BALANCE    (WS-LEDGER-COUNT)
+011880     END-IF
+011881     IF F-TXN-TYPE = "PURCHASE" AND F-DATE (1:7) = WS-MONTH
+011882         PERFORM 1230-ACCUMULATE-SPEND
+011883     END-IF
+011884     PERFORM 1240-RECORD-TXN-HISTORY
+011890     EXIT.
+011891
+011900*****************************************************************
+011901*  1220-FIND-LEDGER-ENTRY - LOCATE THE LEDGER TABLE ENTRY FOR
+011902*  F-ACCOUNT-ID, IF ANY, SO 1210-APPLY-LEDGER-LINE KNOWS WHETHER
+011903*  TO UPDATE AN EXISTING BALANCE OR ADD A NEW ENTRY.
+011904*****************************************************************
+011905 1220-FIND-LEDGER-ENTRY.
+011910     MOVE 0 TO WS-LEDGER-MATCH-IDX
+011920     PERFORM VARYING LDG-IDX FROM 1 BY 1
+011930             UNTIL LDG-IDX > WS-LEDGER-COUNT
+011940         IF LDG-ACCOUNT-ID (LDG-IDX) = F-ACCOUNT-ID
+011950             MOVE LDG-IDX        TO WS-LEDGER-MATCH-IDX
+011960             MOVE WS-LEDGER-COUNT TO LDG-IDX
+011970         END-IF
+011980     END-PERFORM
+011990     EXIT.
+012000
+012010*****************************************************************
+012020*  1230-ACCUMULATE-SPEND - ADD THIS HISTORICAL PURCHASE TO THE
+012030*  MONTH-TO-DATE SPEND TABLE FOR ITS ACCOUNT AND CATEGORY.  MUST
+012032*  MATCH 3000-POST-TRANSACTION'S OWN CRITERION FOR WHAT COUNTS AS
+012034*  BUDGET-CHECKED SPEND (WS-TXN-TYPE = "PURCHASE"), NOT JUST ANY
+012036*  DEBIT, OR A WITHDRAWAL WOULD BE EXCLUDED FROM THE CAP THE DAY
+012038*  IT POSTS BUT COUNTED AGAINST IT ON EVERY LATER REPLAY.
+012040*****************************************************************
+012050 1230-ACCUMULATE-SPEND.
+012060     MOVE 0 TO WS-SPEND-MATCH-IDX
+012070     PERFORM VARYING SPD-IDX FROM 1 BY 1
+012080             UNTIL SPD-IDX > WS-SPEND-COUNT
+012090         IF SPD-ACCOUNT-ID (SPD-IDX) = F-ACCOUNT-ID AND
+012100            SPD-CATEGORY   (SPD-IDX) = F-CATEGORY
+012110             MOVE SPD-IDX         TO WS-SPEND-MATCH-IDX
+012120             MOVE WS-SPEND-COUNT  TO SPD-IDX
+012130         END-IF
+012140     END-PERFORM
+012150     IF WS-SPEND-MATCH-IDX = 0
+012152         IF WS-SPEND-COUNT = 300
+012154             MOVE "WS-SPEND-TABLE OCCURS 300" TO WS-ABEND-CONTEXT
+012156             PERFORM 9940-ABEND-TABLE-OVERFLOW
+012158         END-IF
+012160         ADD 1 TO WS-SPEND-COUNT
+012170         MOVE WS-SPEND-COUNT TO WS-SPEND-MATCH-IDX
+012180         MOVE F-ACCOUNT-ID TO SPD-ACCOUNT-ID (WS-SPEND-MATCH-IDX)
+012190         MOVE F-CATEGORY   TO SPD-CATEGORY   (WS-SPEND-MATCH-IDX)
+012200         MOVE 0            TO SPD-TOTAL      (WS-SPEND-MATCH-IDX)
+012210     END-IF
+012220     MOVE F-AMOUNT TO WS-HIST-AMOUNT
+012230     ADD WS-HIST-AMOUNT TO SPD-TOTAL (WS-SPEND-MATCH-IDX)
+012240     EXIT.
+012250
+012260*****************************************************************
+012270*  1240-RECORD-TXN-HISTORY - REMEMBER THIS TRANSACTION'S AMOUNT,
+012280*  SIGN, MERCHANT AND CATEGORY BY TXN ID SO A LATER REVERSAL CAN
+012290*  FIND WHAT IT IS BACKING OUT.
+012300*****************************************************************
+012310 1240-RECORD-TXN-HISTORY.
+012312     IF WS-HIST-COUNT = 1000
+012314         MOVE "WS-TXN-HIST-TABLE OCCURS 1000" TO WS-ABEND-CONTEXT
+012316         PERFORM 9940-ABEND-TABLE-OVERFLOW
+012318     END-IF
+012320     ADD 1 TO WS-HIST-COUNT
+012330     MOVE F-TXN-ID     TO HIST-TXN-ID     (WS-HIST-COUNT)
+012340     MOVE F-ACCOUNT-ID TO HIST-ACCOUNT-ID (WS-HIST-COUNT)
+012350     MOVE F-AMOUNT     TO HIST-AMOUNT     (WS-HIST-COUNT)
+012360     MOVE F-SIGN       TO HIST-SIGN       (WS-HIST-COUNT)
+012370     MOVE F-MERCHANT   TO HIST-MERCHANT   (WS-HIST-COUNT)
+012380     MOVE F-CATEGORY   TO HIST-CATEGORY   (WS-HIST-COUNT)
+012390     EXIT.
+012400
+012410*****************************************************************
+012420*  1300-LOAD-PENDING-TRANSACTIONS - READ THE DAY'S BATCH OF
+012430*  ACTIVITY INTO A TABLE SO IT CAN BE SCANNED PER ACCOUNT.
+012440*****************************************************************
+012450 1300-LOAD-PENDING-TRANSACTIONS.
+012460     OPEN INPUT PENDING-FILE
+012470     IF WS-PEND-FILE-STATUS NOT = "00"
+012480         DISPLAY "BANKMAIN: NO PENDING TRANSACTIONS FILE, "
+012490                 "STATUS=" WS-PEND-FILE-STATUS
+012500     ELSE
+012510         PERFORM 1310-READ-PENDING
+012520             UNTIL WS-PEND-EOF
+012530         CLOSE PENDING-FILE
+012540     END-IF
+012550     EXIT.
+012560
+012570 1310-READ-PENDING.
+012580     READ PENDING-FILE
+012590         AT END
+012600             MOVE "Y" TO WS-PEND-EOF-SW
+012610         NOT AT END
+012612             IF WS-PEND-COUNT = 500
+012614                 MOVE "WS-PEND-TABLE OCCURS 500"
+012615                     TO WS-ABEND-CONTEXT
+012616                 PERFORM 9940-ABEND-TABLE-OVERFLOW
+012618             END-IF
+012620             ADD 1 TO WS-PEND-COUNT
+012630             MOVE P-ACCOUNT-ID  TO PND-ACCOUNT-ID (WS-PEND-COUNT)
+012640             MOVE P-TXN-TYPE    TO PND-TXN-TYPE   (WS-PEND-COUNT)
+012650             MOVE P-AMOUNT      TO PND-AMOUNT     (WS-PEND-COUNT)
+012660             MOVE P-MERCHANT    TO PND-MERCHANT   (WS-PEND-COUNT)
+012670             MOVE P-CATEGORY    TO PND-CATEGORY   (WS-PEND-COUNT)
+012680             MOVE P-REF-TXN-ID  TO PND-REF-TXN-ID (WS-PEND-COUNT)
+012690     END-READ
+012700     EXIT.
+012710
+011800*****************************************************************
+011900*  2000-PROCESS-ACCOUNTS - ONE ITERATION PER ACCOUNT ON THE
+012000*  ACCOUNTS MASTER.
+012100*****************************************************************
+012200 2000-PROCESS-ACCOUNTS.
+012300     MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+012400     DISPLAY "Account ID : " WS-ACCOUNT-ID
+012500     DISPLAY "Client     : " WS-CLIENT-NAME
+012600     DISPLAY "Open Bal   : " WS-BALANCE-DISPLAY
+012700
+012710     PERFORM VARYING PND-IDX FROM 1 BY 1
+012720             UNTIL PND-IDX > WS-PEND-COUNT
+012730         IF PND-ACCOUNT-ID (PND-IDX) = WS-ACCOUNT-ID
+012740             PERFORM 3000-POST-TRANSACTION
+012750         END-IF
+012760     END-PERFORM
+013200
+013300     PERFORM 2100-READ-ACCOUNT
+013400     EXIT.
+013500
+013600 2100-READ-ACCOUNT.
+013700     READ ACCOUNT-FILE
+014000         AT END
+014100             MOVE "Y" TO WS-ACCT-EOF-SW
+014200         NOT AT END
+014300             MOVE A-ACCOUNT-ID      TO WS-ACCOUNT-ID
+014400             MOVE A-CLIENT-NAME     TO WS-CLIENT-NAME
+014500             MOVE A-OPEN-BALANCE    TO WS-BALANCE
+014510             PERFORM 2120-APPLY-LEDGER-BALANCE
+014600     END-READ
+014700     EXIT.
+014710
+014720*****************************************************************
+014730*  2120-APPLY-LEDGER-BALANCE - IF THIS ACCOUNT ALREADY HAS
+014740*  HISTORY ON TXN-FILE, ITS LAST POSTED BALANCE REPLACES THE
+014750*  OPENING BALANCE FROM THE ACCOUNTS MASTER.
+014760*****************************************************************
+014770 2120-APPLY-LEDGER-BALANCE.
+014780     MOVE 0 TO WS-LEDGER-MATCH-IDX
+014790     PERFORM VARYING LDG-IDX FROM 1 BY 1
+014800             UNTIL LDG-IDX > WS-LEDGER-COUNT
+014810         IF LDG-ACCOUNT-ID (LDG-IDX) = WS-ACCOUNT-ID
+014820             MOVE LDG-IDX         TO WS-LEDGER-MATCH-IDX
+014830             MOVE WS-LEDGER-COUNT TO LDG-IDX
+014840         END-IF
+014850     END-PERFORM
+014860     IF WS-LEDGER-MATCH-IDX > 0
+014870         MOVE LDG-BALANCE (WS-LEDGER-MATCH-IDX) TO WS-BALANCE
+014880     END-IF
+014890     EXIT.
+014800
+014900*****************************************************************
+014910*  3000-POST-TRANSACTION - POST ONE PENDING ENTRY FOR THE
+014920*  CURRENT ACCOUNT.  DEPOSITS CREDIT THE BALANCE; PURCHASES AND
+014930*  WITHDRAWALS DEBIT IT, PROVIDED THE BALANCE COVERS THEM - AN
+014940*  OVERDRAWING DEBIT IS DECLINED RATHER THAN POSTED.  A REVERSAL
+014945*  BACKS OUT AN EARLIER POSTED TRANSACTION BY ITS TXN ID.
+014950*****************************************************************
+014960 3000-POST-TRANSACTION.
+014970     MOVE PND-TXN-TYPE (PND-IDX) TO WS-TXN-TYPE
+014980     MOVE PND-AMOUNT   (PND-IDX) TO WS-AMOUNT
+014990     MOVE PND-MERCHANT (PND-IDX) TO WS-MERCHANT
+015000     MOVE PND-CATEGORY (PND-IDX) TO WS-CATEGORY
+015010
+015015     IF WS-TXN-TYPE = "REVERSAL"
+015016         PERFORM 3400-PREPARE-REVERSAL
+015017         IF NOT WS-REVERSAL-FOUND
+015018             PERFORM 3410-DECLINE-REVERSAL
+015019         ELSE
+015020             IF WS-SIGN = "+"
+015021                 ADD 1 TO WS-TXN-ID
+015022                 ADD WS-AMOUNT TO WS-BALANCE
+015023                 PERFORM 3600-WRITE-TXN-RECORD
+015024             ELSE
+015025                 IF WS-AMOUNT > WS-BALANCE
+015026                     PERFORM 3100-DECLINE-TRANSACTION
+015027                 ELSE
+015028                     ADD 1 TO WS-TXN-ID
+015029                     SUBTRACT WS-AMOUNT FROM WS-BALANCE
+015030                     PERFORM 3600-WRITE-TXN-RECORD
+015031                 END-IF
+015032             END-IF
+015033         END-IF
+015034     ELSE
+015040         IF WS-TXN-TYPE = "DEPOSIT"
+015050             MOVE "+" TO WS-SIGN
+015060             ADD 1 TO WS-TXN-ID
+015070             ADD WS-AMOUNT TO WS-BALANCE
+015080             PERFORM 3600-WRITE-TXN-RECORD
+015090         ELSE
+015095             MOVE "-" TO WS-SIGN
+015100             IF WS-AMOUNT > WS-BALANCE
+015105                 PERFORM 3100-DECLINE-TRANSACTION
+015110             ELSE
+015115                 IF WS-TXN-TYPE = "PURCHASE"
+015120                     PERFORM 3200-CHECK-BUDGET-CAP
+015125                 END-IF
+015130                 ADD 1 TO WS-TXN-ID
+015135                 SUBTRACT WS-AMOUNT FROM WS-BALANCE
+015140                 PERFORM 3600-WRITE-TXN-RECORD
+015141                 IF WS-TXN-TYPE = "PURCHASE"
+015142                     PERFORM 3300-UPDATE-SPEND
+015143                 END-IF
+015144             END-IF
+015145         END-IF
+015150     END-IF
+015160     EXIT.
+015165
+015170*****************************************************************
+015180*  3100-DECLINE-TRANSACTION - LOG A REJECTED PURCHASE OR
+015190*  WITHDRAWAL TO DECLINE-FILE WITHOUT TOUCHING THE BALANCE OR
+015200*  THE TRANSACTION ID SEQUENCE.
+015210*****************************************************************
+015220 3100-DECLINE-TRANSACTION.
+015230     MOVE WS-ACCOUNT-ID         TO DECL-ACCOUNT-ID
+015240     MOVE WS-DATE               TO DECL-DATE
+015250     MOVE WS-TXN-TYPE           TO DECL-TXN-TYPE
+015260     MOVE WS-AMOUNT             TO DECL-AMOUNT
+015270     MOVE WS-BALANCE            TO DECL-BALANCE
+015280     MOVE "INSUFFICIENT FUNDS"  TO DECL-REASON
+015290     MOVE WS-DECLINE-LINE       TO DECLINE-RECORD
+015300     WRITE DECLINE-RECORD
+015302     IF WS-DECL-FILE-STATUS NOT = "00"
+015304         MOVE "WRITE DECLINE-RECORD" TO WS-ABEND-CONTEXT
+015306         PERFORM 9910-ABEND-DECLINE-FILE
+015308     END-IF
+015310
+015320     DISPLAY "DECLINED " WS-TXN-TYPE " FOR " WS-ACCOUNT-ID
+015330             " - INSUFFICIENT FUNDS"
+015340     EXIT.
+015350
+015360*****************************************************************
+015370*  3200-CHECK-BUDGET-CAP - IF THIS CATEGORY HAS A MONTHLY CAP
+015380*  AND POSTING THIS PURCHASE WOULD PUSH THE ACCOUNT'S MONTH-TO-
+015390*  DATE SPEND IN THAT CATEGORY OVER IT, RAISE A BUDGET ALERT.
+015400*  THE PURCHASE IS STILL POSTED - THIS IS A REVIEW FLAG, NOT A
+015410*  DECLINE.
+015420*****************************************************************
+015430 3200-CHECK-BUDGET-CAP.
+015440     MOVE "NO " TO WS-BUDGET-ALERT
+015450     MOVE 0 TO WS-BUDGET-MATCH-IDX
+015460     PERFORM VARYING BUD-IDX FROM 1 BY 1
+015470             UNTIL BUD-CATEGORY (BUD-IDX) = HIGH-VALUES
+015480         IF BUD-CATEGORY (BUD-IDX) = WS-CATEGORY
+015490             MOVE BUD-IDX TO WS-BUDGET-MATCH-IDX
+015510         END-IF
+015520     END-PERFORM
+015530     IF WS-BUDGET-MATCH-IDX > 0
+015540         PERFORM 3210-FIND-OR-CREATE-SPEND-ENTRY
+015550         COMPUTE WS-PROSPECTIVE-SPEND =
+015560             SPD-TOTAL (WS-SPEND-MATCH-IDX) + WS-AMOUNT
+015570         IF WS-PROSPECTIVE-SPEND > BUD-CAP (WS-BUDGET-MATCH-IDX)
+015580             MOVE "YES" TO WS-BUDGET-ALERT
+015590             PERFORM 3220-WRITE-BUDGET-ALERT
+015600         END-IF
+015610     END-IF
+015620     EXIT.
+015630
+015640*****************************************************************
+015650*  3210-FIND-OR-CREATE-SPEND-ENTRY - LOCATE THE MONTH-TO-DATE
+015660*  SPEND ENTRY FOR THE CURRENT ACCOUNT AND CATEGORY, ADDING A
+015670*  ZERO-BALANCE ENTRY IF THIS IS ITS FIRST PURCHASE THIS RUN.
+015680*****************************************************************
+015690 3210-FIND-OR-CREATE-SPEND-ENTRY.
+015700     MOVE 0 TO WS-SPEND-MATCH-IDX
+015710     PERFORM VARYING SPD-IDX FROM 1 BY 1
+015720             UNTIL SPD-IDX > WS-SPEND-COUNT
+015730         IF SPD-ACCOUNT-ID (SPD-IDX) = WS-ACCOUNT-ID AND
+015740            SPD-CATEGORY   (SPD-IDX) = WS-CATEGORY
+015750             MOVE SPD-IDX        TO WS-SPEND-MATCH-IDX
+015760             MOVE WS-SPEND-COUNT TO SPD-IDX
+015770         END-IF
+015780     END-PERFORM
+015790     IF WS-SPEND-MATCH-IDX = 0
+015792         IF WS-SPEND-COUNT = 300
+015794             MOVE "WS-SPEND-TABLE OCCURS 300" TO WS-ABEND-CONTEXT
+015796             PERFORM 9940-ABEND-TABLE-OVERFLOW
+015798         END-IF
+015800         ADD 1 TO WS-SPEND-COUNT
+015810         MOVE WS-SPEND-COUNT TO WS-SPEND-MATCH-IDX
+015820         MOVE WS-ACCOUNT-ID TO SPD-ACCOUNT-ID (WS-SPEND-MATCH-IDX)
+015830         MOVE WS-CATEGORY   TO SPD-CATEGORY   (WS-SPEND-MATCH-IDX)
+015840         MOVE 0             TO SPD-TOTAL      (WS-SPEND-MATCH-IDX)
+015850     END-IF
+015860     EXIT.
+015870
+015880 3220-WRITE-BUDGET-ALERT.
+015890     MOVE WS-ACCOUNT-ID   TO ALRT-ACCOUNT-ID
+015900     MOVE WS-DATE         TO ALRT-DATE
+015910     MOVE WS-CATEGORY     TO ALRT-CATEGORY
+015920     MOVE WS-PROSPECTIVE-SPEND TO ALRT-MONTH-TOTAL
+015930     MOVE BUD-CAP (WS-BUDGET-MATCH-IDX) TO ALRT-CAP
+015940     MOVE WS-BUDGET-ALERT TO ALRT-FLAG
+015950     MOVE WS-ALERT-LINE   TO ALERT-RECORD
+015960     WRITE ALERT-RECORD
+015962     IF WS-ALRT-FILE-STATUS NOT = "00"
+015964         MOVE "WRITE ALERT-RECORD" TO WS-ABEND-CONTEXT
+015966         PERFORM 9920-ABEND-BUDGET-ALERT-FILE
+015968     END-IF
+015970
+015980     DISPLAY "BUDGET ALERT " WS-ACCOUNT-ID " " WS-CATEGORY
+015990             " OVER MONTHLY CAP"
+016000     EXIT.
+016010
+016020*****************************************************************
+016030*  3300-UPDATE-SPEND - ADD A POSTED PURCHASE TO THE MONTH-TO-
+016040*  DATE SPEND TABLE FOR ITS CATEGORY.
+016050*****************************************************************
+016060 3300-UPDATE-SPEND.
+016070     PERFORM 3210-FIND-OR-CREATE-SPEND-ENTRY
+016080     ADD WS-AMOUNT TO SPD-TOTAL (WS-SPEND-MATCH-IDX)
+016090     EXIT.
+016100
+016110*****************************************************************
+016120*  3400-PREPARE-REVERSAL - LOOK UP THE TRANSACTION NAMED BY THIS
+016130*  PENDING ENTRY'S REFERENCE TXN ID AND SET UP WS-AMOUNT, WS-SIGN,
+016140*  WS-MERCHANT AND WS-CATEGORY TO POST THE OFFSETTING ENTRY.  THE
+016150*  REVERSAL'S SIGN IS THE OPPOSITE OF THE ORIGINAL'S.  THE MATCH
+016152*  ALSO REQUIRES THE HISTORY ENTRY'S ACCOUNT TO BE THE CURRENT
+016154*  ACCOUNT, SO A REVERSAL CANNOT REACH ACROSS AND BACK OUT A
+016156*  TRANSACTION THAT BELONGS TO SOMEBODY ELSE'S ACCOUNT.
+016160*****************************************************************
+016170 3400-PREPARE-REVERSAL.
+016180     MOVE "N" TO WS-REVERSAL-FOUND-SW
+016190     MOVE 0 TO WS-HIST-MATCH-IDX
+016200     PERFORM VARYING HIST-IDX FROM 1 BY 1
+016210             UNTIL HIST-IDX > WS-HIST-COUNT
+016220         IF HIST-TXN-ID     (HIST-IDX) = PND-REF-TXN-ID (PND-IDX)
+016222            AND HIST-ACCOUNT-ID (HIST-IDX) = WS-ACCOUNT-ID
+016230             MOVE HIST-IDX      TO WS-HIST-MATCH-IDX
+016240             MOVE WS-HIST-COUNT TO HIST-IDX
+016250         END-IF
+016260     END-PERFORM
+016270     IF WS-HIST-MATCH-IDX > 0
+016280         MOVE "Y" TO WS-REVERSAL-FOUND-SW
+016290         MOVE HIST-AMOUNT   (WS-HIST-MATCH-IDX) TO WS-AMOUNT
+016300         MOVE HIST-MERCHANT (WS-HIST-MATCH-IDX) TO WS-MERCHANT
+016310         MOVE HIST-CATEGORY (WS-HIST-MATCH-IDX) TO WS-CATEGORY
+016320         IF HIST-SIGN (WS-HIST-MATCH-IDX) = "+"
+016330             MOVE "-" TO WS-SIGN
+016340         ELSE
+016350             MOVE "+" TO WS-SIGN
+016360         END-IF
+016370     END-IF
+016380     EXIT.
+016390
+016400*****************************************************************
+016410*  3410-DECLINE-REVERSAL - THE REFERENCED TXN ID WAS NOT FOUND ON
+016420*  HISTORY.  LOG IT LIKE ANY OTHER DECLINE SO THE DAY'S BATCH CAN
+016430*  BE RECONCILED WITHOUT SCANNING THE CONSOLE LOG.
+016440*****************************************************************
+016450 3410-DECLINE-REVERSAL.
+016460     MOVE WS-ACCOUNT-ID           TO DECL-ACCOUNT-ID
+016470     MOVE WS-DATE                 TO DECL-DATE
+016480     MOVE WS-TXN-TYPE             TO DECL-TXN-TYPE
+016490     MOVE 0                       TO DECL-AMOUNT
+016500     MOVE WS-BALANCE              TO DECL-BALANCE
+016510     MOVE "REVERSAL REF NOT FOUND" TO DECL-REASON
+016520     MOVE WS-DECLINE-LINE         TO DECLINE-RECORD
+016530     WRITE DECLINE-RECORD
+016532     IF WS-DECL-FILE-STATUS NOT = "00"
+016534         MOVE "WRITE DECL-RECORD (REVERSAL)" TO WS-ABEND-CONTEXT
+016536         PERFORM 9910-ABEND-DECLINE-FILE
+016538     END-IF
+016540
+016550     DISPLAY "DECLINED REVERSAL FOR " WS-ACCOUNT-ID
+016560             " - REFERENCED TXN NOT FOUND"
+016570     EXIT.
+016580
+016590*****************************************************************
+016600*  3500-WRITE-GL-ENTRY - EXTRACT ONE POSTED TRANSACTION TO
+016610*  GL-FILE AND FOLD IT INTO THE RUNNING CONTROL TOTALS THAT WILL
+016620*  BE CARRIED ON THE TRAILER RECORD.
+016630*****************************************************************
+016640 3500-WRITE-GL-ENTRY.
+016650     MOVE WS-TXN-ID     TO GL-TXN-ID
+016660     MOVE WS-ACCOUNT-ID TO GL-ACCOUNT-ID
+016670     MOVE WS-DATE       TO GL-DATE
+016680     MOVE WS-TXN-TYPE   TO GL-TXN-TYPE
+016690     MOVE WS-AMOUNT     TO GL-AMOUNT
+016700     IF WS-SIGN = "+"
+016710         MOVE "C" TO GL-DR-CR
+016720         ADD WS-AMOUNT TO WS-GL-AMOUNT-TOTAL
+016730     ELSE
+016740         MOVE "D" TO GL-DR-CR
+016750         SUBTRACT WS-AMOUNT FROM WS-GL-AMOUNT-TOTAL
+016760     END-IF
+016770     MOVE WS-GL-LINE TO GL-RECORD
+016780     WRITE GL-RECORD
+016790     IF WS-GL-FILE-STATUS NOT = "00"
+016800         MOVE "WRITE GL-RECORD" TO WS-ABEND-CONTEXT
+016810         PERFORM 9930-ABEND-GL-FILE
+016820     END-IF
+016830     ADD 1 TO WS-GL-COUNT
+016840     ADD WS-TXN-ID TO WS-GL-HASH-TOTAL
+016850     EXIT.
+016860
+016870*****************************************************************
+016880*  3510-WRITE-GL-TRAILER - WRITE THE CONTROL/HASH-TOTAL TRAILER
+016890*  RECORD THAT CLOSES OUT THE GL EXTRACT FOR THIS RUN.
+016900*****************************************************************
+016910 3510-WRITE-GL-TRAILER.
+016920     MOVE WS-GL-COUNT        TO GLT-RECORD-COUNT
+016930     MOVE WS-GL-HASH-TOTAL   TO GLT-HASH-TOTAL
+016940     MOVE WS-GL-AMOUNT-TOTAL TO GLT-AMOUNT-TOTAL
+016950     MOVE WS-GL-TRAILER-LINE TO GL-RECORD
+016960     WRITE GL-RECORD
+016970     IF WS-GL-FILE-STATUS NOT = "00"
+016980         MOVE "WRITE GL-RECORD (TRAILER)" TO WS-ABEND-CONTEXT
+016990         PERFORM 9930-ABEND-GL-FILE
+017000     END-IF
+017010     EXIT.
+017020
+018800*****************************************************************
+018810*  3600-WRITE-TXN-RECORD - APPEND ONE POSTED TRANSACTION TO
+018820*  TXN-FILE, RECORD IT ON THE HISTORY TABLE FOR ANY LATER
+018830*  REVERSAL, AND FOLD IT INTO THE GL EXTRACT.
+018840*****************************************************************
+018900 3600-WRITE-TXN-RECORD.
+019000     MOVE WS-TXN-ID TO F-TXN-ID
+019100     MOVE WS-ACCOUNT-ID TO F-ACCOUNT-ID
+019200     MOVE WS-DATE TO F-DATE
+019300     MOVE WS-TXN-TYPE TO F-TXN-TYPE
+019400     MOVE WS-AMOUNT TO F-AMOUNT
+019500     MOVE WS-BALANCE TO F-BALANCE-AFTER
+019600     MOVE WS-MERCHANT TO F-MERCHANT
+019700     MOVE WS-CATEGORY TO F-CATEGORY
+019750     MOVE WS-SIGN TO F-SIGN
+019800     MOVE WS-CSV-LINE TO TXN-RECORD
+019900     WRITE TXN-RECORD
+019910     IF WS-TXN-FILE-STATUS NOT = "00"
+019920         MOVE "WRITE TXN-RECORD" TO WS-ABEND-CONTEXT
+019930         PERFORM 9900-ABEND-TXN-FILE
+019940     END-IF
+019950     PERFORM 1240-RECORD-TXN-HISTORY
+019960     PERFORM 3500-WRITE-GL-ENTRY
+020000
+020100     MOVE WS-AMOUNT TO WS-AMOUNT-DISPLAY
+020200     MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+020300     DISPLAY "Txn " WS-TXN-ID " " WS-TXN-TYPE
+020400             " Amount: " WS-AMOUNT-DISPLAY
+020500             " Balance: " WS-BALANCE-DISPLAY
+020600     EXIT.
+020700
+020800*****************************************************************
+020900*  9000-TERMINATE - CLOSE FILES AND END THE RUN.
+021000*****************************************************************
+021100 9000-TERMINATE.
+021200     CLOSE TXN-FILE
+021210     IF WS-TXN-FILE-STATUS NOT = "00"
+021220         MOVE "CLOSE TXN-FILE (FINAL)" TO WS-ABEND-CONTEXT
+021230         PERFORM 9900-ABEND-TXN-FILE
+021240     END-IF
+021300     CLOSE ACCOUNT-FILE
+021310     CLOSE DECLINE-FILE
+021312     IF WS-DECL-FILE-STATUS NOT = "00"
+021314         MOVE "CLOSE DECLINE-FILE" TO WS-ABEND-CONTEXT
+021316         PERFORM 9910-ABEND-DECLINE-FILE
+021318     END-IF
+021320     CLOSE BUDGET-ALERT-FILE
+021322     IF WS-ALRT-FILE-STATUS NOT = "00"
+021324         MOVE "CLOSE BUDGET-ALERT-FILE" TO WS-ABEND-CONTEXT
+021326         PERFORM 9920-ABEND-BUDGET-ALERT-FILE
+021328     END-IF
+021330     PERFORM 3510-WRITE-GL-TRAILER
+021340     CLOSE GL-FILE
+021342     IF WS-GL-FILE-STATUS NOT = "00"
+021344         MOVE "CLOSE GL-FILE" TO WS-ABEND-CONTEXT
+021346         PERFORM 9930-ABEND-GL-FILE
+021348     END-IF
+021400     DISPLAY "Simulation complete."
+021500     EXIT.
+021510
+021520*****************************************************************
+021530*  9900-ABEND-TXN-FILE - TXN-FILE FAILED IN A WAY THAT IS NOT
+021540*  "NO PRIOR FILE" (STATUS 35 ON THE FIRST OPEN) - A BAD WRITE OR
+021550*  OPEN HERE WOULD LEAVE THE LEDGER SILENTLY SHORT, SO THE RUN
+021560*  STOPS RATHER THAN CARRYING ON.
+021570*****************************************************************
+021580 9900-ABEND-TXN-FILE.
+021590     DISPLAY "BANKMAIN: FATAL - TXN-FILE ERROR ON "
+021600             WS-ABEND-CONTEXT
+021610     DISPLAY "BANKMAIN: FILE STATUS=" WS-TXN-FILE-STATUS
+021620     DISPLAY "BANKMAIN: RUN TERMINATED ABNORMALLY."
+021630     MOVE 16 TO RETURN-CODE
+021640     STOP RUN.
+021650
+021651*****************************************************************
+021652*  9910-ABEND-DECLINE-FILE - DECLINE-FILE FAILED ON OPEN, WRITE
+021653*  OR CLOSE.  LETTING THE RUN CONTINUE WOULD MEAN SOME OR ALL OF
+021654*  THE DAY'S DECLINES NEVER MAKE IT TO DECLINES.CSV WHILE THE RUN
+021655*  STILL REPORTS SUCCESS, SO IT ABENDS INSTEAD.
+021656*****************************************************************
+021657 9910-ABEND-DECLINE-FILE.
+021658     DISPLAY "BANKMAIN: FATAL - DECLINE-FILE ERROR ON "
+021659             WS-ABEND-CONTEXT
+021660     DISPLAY "BANKMAIN: FILE STATUS=" WS-DECL-FILE-STATUS
+021661     DISPLAY "BANKMAIN: RUN TERMINATED ABNORMALLY."
+021662     MOVE 16 TO RETURN-CODE
+021663     STOP RUN.
+021664
+021665*****************************************************************
+021666*  9920-ABEND-BUDGET-ALERT-FILE - BUDGET-ALERT-FILE FAILED ON
+021667*  OPEN, WRITE OR CLOSE.  SAME REASONING AS 9910-ABEND-DECLINE-
+021668*  FILE - A SILENTLY LOST ALERT IS WORSE THAN AN ABENDED RUN.
+021669*****************************************************************
+021670 9920-ABEND-BUDGET-ALERT-FILE.
+021671     DISPLAY "BANKMAIN: FATAL - BUDGET-ALERT-FILE ERROR ON "
+021672             WS-ABEND-CONTEXT
+021673     DISPLAY "BANKMAIN: FILE STATUS=" WS-ALRT-FILE-STATUS
+021674     DISPLAY "BANKMAIN: RUN TERMINATED ABNORMALLY."
+021675     MOVE 16 TO RETURN-CODE
+021676     STOP RUN.
+021677
+021678*****************************************************************
+021679*  9930-ABEND-GL-FILE - GL-FILE FAILED ON OPEN, WRITE OR CLOSE.
+021680*  A SHORT OR MISSING GL EXTRACT WOULD FAIL TO BALANCE DOWNSTREAM
+021681*  WITHOUT ANY INDICATION ON THIS END, SO THE RUN ABENDS RATHER
+021682*  THAN SHIPPING A PARTIAL EXTRACT.
+021683*****************************************************************
+021684 9930-ABEND-GL-FILE.
+021685     DISPLAY "BANKMAIN: FATAL - GL-FILE ERROR ON "
+021686             WS-ABEND-CONTEXT
+021687     DISPLAY "BANKMAIN: FILE STATUS=" WS-GL-FILE-STATUS
+021688     DISPLAY "BANKMAIN: RUN TERMINATED ABNORMALLY."
+021689     MOVE 16 TO RETURN-CODE
+021690     STOP RUN.
+021691
+021692*****************************************************************
+021693*  9940-ABEND-TABLE-OVERFLOW - AN IN-MEMORY TABLE IS ALREADY AT
+021694*  ITS OCCURS LIMIT AND THE RUN NEEDS TO ADD ONE MORE ENTRY.
+021695*  SINCE THE CONTINUOUS LEDGER DESIGN REPLAYS THE WHOLE OF
+021696*  TXN-FILE EVERY RUN, THESE TABLES ONLY GROW OVER TIME - A RUN
+021697*  THAT WOULD OVERRUN ONE STOPS HERE RATHER THAN INDEXING PAST
+021698*  THE END OF THE TABLE AND CORRUPTING ADJACENT STORAGE.
+021699*****************************************************************
+021700 9940-ABEND-TABLE-OVERFLOW.
+021701     DISPLAY "BANKMAIN: FATAL - TABLE CAPACITY EXCEEDED ON "
+021702             WS-ABEND-CONTEXT
+021703     DISPLAY "BANKMAIN: RUN TERMINATED ABNORMALLY."
+021704     MOVE 16 TO RETURN-CODE
+021705     STOP RUN.
