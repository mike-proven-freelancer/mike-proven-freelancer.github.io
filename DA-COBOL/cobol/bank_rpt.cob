@@ -0,0 +1,282 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     BANKRPT.
+000300 AUTHOR.         D. ALVAREZ.
+000400 INSTALLATION.   DAILY ACCOUNTS BATCH - OPERATIONS.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000*  DATE        INIT  DESCRIPTION
+001100*  2026-08-09  DA    ORIGINAL VERSION.  PER-ACCOUNT STATEMENT
+001200*                    WITH CATEGORY SUBTOTALS, READ FROM
+001300*                    TRANSACTIONS.CSV AS WRITTEN BY BANKMAIN.
+001310*  2026-08-09  DA    BOUNDED THE STATEMENT TO THE CURRENT RUN
+001320*                    MONTH INSTEAD OF FOLDING THE WHOLE LIFETIME
+001330*                    LEDGER INTO ONE SUBTOTAL, AND ADDED CAPACITY
+001340*                    CHECKS AHEAD OF THE ACCOUNT AND CATEGORY
+001350*                    TABLES, MATCHING BANKMAIN'S TABLE GUARDS.
+001400*****************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT TXN-FILE ASSIGN TO "data/transactions.csv"
+001900         ORGANIZATION IS LINE SEQUENTIAL
+002000         FILE STATUS IS WS-TXN-FILE-STATUS.
+002100
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  TXN-FILE.
+002500 01  TXN-RECORD                 PIC X(400).
+002600
+002700 WORKING-STORAGE SECTION.
+002800 01  WS-TXN-FILE-STATUS         PIC XX.
+002900 01  WS-TXN-EOF-SW              PIC X       VALUE "N".
+003000     88  WS-TXN-EOF                         VALUE "Y".
+003100
+003200     COPY txnrec.
+003300
+003310*****************************************************************
+003320*  WS-SYSTEM-DATE - TODAY'S DATE FROM THE OPERATING SYSTEM,
+003330*  BROKEN OUT SO WS-RUN-MONTH CAN BE BUILT AS YYYY-MM, THE SAME
+003340*  FORMAT F-DATE (1:7) USES ON EVERY TXN-FILE ROW.  ONLY ROWS
+003350*  FALLING IN WS-RUN-MONTH ARE FOLDED INTO THIS RUN'S STATEMENTS.
+003360*****************************************************************
+003370 01  WS-SYSTEM-DATE.
+003380     05  SYS-DATE-YYYY          PIC 9(4).
+003390     05  SYS-DATE-MM            PIC 9(2).
+003400     05  SYS-DATE-DD            PIC 9(2).
+003410 01  WS-RUN-MONTH               PIC X(7)    VALUE SPACES.
+003420
+003430 01  WS-ABEND-CONTEXT           PIC X(30)   VALUE SPACES.
+003440
+003400*****************************************************************
+003500*  ACCOUNT STATEMENT TABLE - ONE ENTRY PER ACCOUNT SEEN ON
+003600*  TXN-FILE, EACH CARRYING ITS OWN CATEGORY SUBTOTAL TABLE.
+003700*  ACCOUNTS AND CATEGORIES ARE KEPT IN FIRST-SEEN ORDER SO THE
+003800*  REPORT READS IN THE SAME ORDER THE LEDGER WAS POSTED.  AN
+003810*  ACCOUNT'S OPEN/CLOSE BALANCE IS CARRIED FORWARD ACROSS PRIOR
+003820*  MONTHS EVEN THOUGH ONLY WS-RUN-MONTH'S ACTIVITY IS SUBTOTALED.
+003900*****************************************************************
+004000 01  WS-STMT-TABLE.
+004100     05  WS-STMT-ACCT OCCURS 100 TIMES
+004200                      INDEXED BY ACC-IDX.
+004300         10  STMT-ACCOUNT-ID        PIC X(10).
+004400         10  STMT-OPEN-BALANCE      PIC S9(7)V99.
+004500         10  STMT-CLOSE-BALANCE     PIC S9(7)V99.
+004550         10  STMT-IN-PERIOD-SW      PIC X       VALUE "N".
+004560             88  STMT-PERIOD-STARTED            VALUE "Y".
+004600         10  STMT-CAT-COUNT         PIC 9(4)    VALUE 0.
+004700         10  WS-STMT-CAT OCCURS 20 TIMES
+004800                         INDEXED BY CAT-IDX.
+004900             15  STMT-CATEGORY      PIC X(16).
+005000             15  STMT-CAT-TOTAL     PIC S9(7)V99.
+005100             15  STMT-CAT-TXN-COUNT PIC 9(4).
+005200 01  WS-STMT-COUNT              PIC 9(4)    VALUE 0.
+005300 01  WS-ACCT-MATCH-IDX          PIC 9(4)    VALUE 0.
+005400 01  WS-CAT-MATCH-IDX           PIC 9(4)    VALUE 0.
+005500
+005600 01  WS-SIGNED-AMOUNT           PIC S9(7)V99.
+005610 01  WS-AMOUNT-NUM              PIC 9(7)V99.
+005620 01  WS-BALANCE-NUM             PIC S9(7)V99.
+005700
+005800*****************************************************************
+005900*  REPORT DISPLAY FIELDS
+006000*****************************************************************
+006100 01  WS-R-BALANCE               PIC -Z(7).99.
+006200 01  WS-R-TOTAL                 PIC -Z(7).99.
+006300
+006400 PROCEDURE DIVISION.
+006500*****************************************************************
+006600*  0000-MAINLINE
+006700*****************************************************************
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE
+007000     PERFORM 2000-LOAD-STATEMENTS
+007100         UNTIL WS-TXN-EOF
+007200     PERFORM 3000-PRINT-STATEMENTS
+007300     PERFORM 9000-TERMINATE
+007400     STOP RUN.
+007500
+007600 1000-INITIALIZE.
+007700     OPEN INPUT TXN-FILE
+007800     IF WS-TXN-FILE-STATUS NOT = "00"
+007900         DISPLAY "BANKRPT: UNABLE TO OPEN TXN-FILE, STATUS="
+008000                 WS-TXN-FILE-STATUS
+008100         MOVE "Y" TO WS-TXN-EOF-SW
+008200     END-IF
+008250     PERFORM 1050-STAMP-RUN-MONTH
+008300     EXIT.
+008310
+008320*****************************************************************
+008330*  1050-STAMP-RUN-MONTH - PULL TODAY'S DATE FROM THE OPERATING
+008340*  SYSTEM AND FORMAT IT AS YYYY-MM SO 2100-APPLY-TXN-LINE CAN
+008350*  TELL WHICH TXN-FILE ROWS BELONG TO THE STATEMENT PERIOD.
+008360*****************************************************************
+008370 1050-STAMP-RUN-MONTH.
+008380     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+008390     STRING SYS-DATE-YYYY   DELIMITED BY SIZE
+008400            "-"             DELIMITED BY SIZE
+008410            SYS-DATE-MM     DELIMITED BY SIZE
+008420         INTO WS-RUN-MONTH
+008430     END-STRING
+008440     EXIT.
+008500*****************************************************************
+008600*  2000-LOAD-STATEMENTS - READ EVERY TRANSACTION AND ACCUMULATE
+008700*  IT AGAINST THE OWNING ACCOUNT'S CATEGORY SUBTOTALS.
+008800*****************************************************************
+008900 2000-LOAD-STATEMENTS.
+009000     READ TXN-FILE
+009100         AT END
+009200             MOVE "Y" TO WS-TXN-EOF-SW
+009300         NOT AT END
+009400             PERFORM 2100-APPLY-TXN-LINE
+009500     END-READ
+009600     EXIT.
+009700
+009710*****************************************************************
+009720*  2100-APPLY-TXN-LINE - CARRY EVERY ACCOUNT'S RUNNING BALANCE
+009730*  FORWARD REGARDLESS OF DATE, BUT ONLY FOLD A ROW INTO THE
+009740*  CATEGORY SUBTOTALS - AND ONLY OPEN THE STATEMENT PERIOD - WHEN
+009750*  THE ROW'S MONTH MATCHES WS-RUN-MONTH.  THIS KEEPS THE OPENING
+009760*  BALANCE CORRECT (IT IS WHATEVER THE LEDGER CARRIED IN FROM
+009770*  BEFORE THE MONTH STARTED) WITHOUT MIXING PRIOR MONTHS' ACTIVITY
+009780*  INTO THIS MONTH'S CATEGORY TOTALS.
+009790*****************************************************************
+009800 2100-APPLY-TXN-LINE.
+009900     MOVE TXN-RECORD TO TXN-CSV-RECORD
+009910     MOVE F-AMOUNT TO WS-AMOUNT-NUM
+009920     MOVE F-BALANCE-AFTER TO WS-BALANCE-NUM
+010000     IF F-SIGN = "-"
+010100         COMPUTE WS-SIGNED-AMOUNT = 0 - WS-AMOUNT-NUM
+010200     ELSE
+010300         MOVE WS-AMOUNT-NUM TO WS-SIGNED-AMOUNT
+010400     END-IF
+010500
+010600     PERFORM 2200-FIND-ACCOUNT
+010700     IF WS-ACCT-MATCH-IDX = 0
+010710         IF WS-STMT-COUNT = 100
+010712             MOVE "WS-STMT-TABLE OCCURS 100" TO WS-ABEND-CONTEXT
+010714             PERFORM 9900-ABEND-TABLE-OVERFLOW
+010716         END-IF
+010800         ADD 1 TO WS-STMT-COUNT
+010900         MOVE WS-STMT-COUNT TO WS-ACCT-MATCH-IDX
+011000         MOVE F-ACCOUNT-ID TO STMT-ACCOUNT-ID (WS-ACCT-MATCH-IDX)
+011100         COMPUTE STMT-OPEN-BALANCE (WS-ACCT-MATCH-IDX) =
+011200             WS-BALANCE-NUM - WS-SIGNED-AMOUNT
+011210         MOVE STMT-OPEN-BALANCE (WS-ACCT-MATCH-IDX)
+011220             TO STMT-CLOSE-BALANCE (WS-ACCT-MATCH-IDX)
+011230         MOVE "N" TO STMT-IN-PERIOD-SW (WS-ACCT-MATCH-IDX)
+011300     END-IF
+011400
+011500     IF F-DATE (1:7) = WS-RUN-MONTH
+011510         IF NOT STMT-PERIOD-STARTED (WS-ACCT-MATCH-IDX)
+011520             MOVE STMT-CLOSE-BALANCE (WS-ACCT-MATCH-IDX)
+011530                 TO STMT-OPEN-BALANCE (WS-ACCT-MATCH-IDX)
+011540             MOVE "Y" TO STMT-IN-PERIOD-SW (WS-ACCT-MATCH-IDX)
+011550         END-IF
+011600
+011700         PERFORM 2300-FIND-CATEGORY
+011800         IF WS-CAT-MATCH-IDX = 0
+011810           IF STMT-CAT-COUNT (WS-ACCT-MATCH-IDX) = 20
+011812             MOVE "WS-STMT-CAT OCCURS 20" TO WS-ABEND-CONTEXT
+011814             PERFORM 9900-ABEND-TABLE-OVERFLOW
+011816           END-IF
+011900           ADD 1 TO STMT-CAT-COUNT (WS-ACCT-MATCH-IDX)
+012000           MOVE STMT-CAT-COUNT (WS-ACCT-MATCH-IDX)
+012100               TO WS-CAT-MATCH-IDX
+012200           MOVE F-CATEGORY TO STMT-CATEGORY
+012210               (WS-ACCT-MATCH-IDX WS-CAT-MATCH-IDX)
+012400           MOVE 0 TO STMT-CAT-TOTAL
+012410               (WS-ACCT-MATCH-IDX WS-CAT-MATCH-IDX)
+012500           MOVE 0 TO STMT-CAT-TXN-COUNT
+012510               (WS-ACCT-MATCH-IDX WS-CAT-MATCH-IDX)
+012800         END-IF
+012900         ADD WS-SIGNED-AMOUNT TO STMT-CAT-TOTAL
+012910             (WS-ACCT-MATCH-IDX WS-CAT-MATCH-IDX)
+013100         ADD 1 TO STMT-CAT-TXN-COUNT
+013110             (WS-ACCT-MATCH-IDX WS-CAT-MATCH-IDX)
+013200     END-IF
+013210
+013220     MOVE WS-BALANCE-NUM
+013230         TO STMT-CLOSE-BALANCE (WS-ACCT-MATCH-IDX)
+013300     EXIT.
+013400
+013500 2200-FIND-ACCOUNT.
+013600     MOVE 0 TO WS-ACCT-MATCH-IDX
+013700     PERFORM VARYING ACC-IDX FROM 1 BY 1
+013800             UNTIL ACC-IDX > WS-STMT-COUNT
+013900         IF STMT-ACCOUNT-ID (ACC-IDX) = F-ACCOUNT-ID
+014000             MOVE ACC-IDX TO WS-ACCT-MATCH-IDX
+014100             MOVE WS-STMT-COUNT TO ACC-IDX
+014200         END-IF
+014300     END-PERFORM
+014400     EXIT.
+014500
+014600 2300-FIND-CATEGORY.
+014700     MOVE 0 TO WS-CAT-MATCH-IDX
+014800     PERFORM VARYING CAT-IDX FROM 1 BY 1
+014900             UNTIL CAT-IDX > STMT-CAT-COUNT (WS-ACCT-MATCH-IDX)
+015000         IF STMT-CATEGORY (WS-ACCT-MATCH-IDX CAT-IDX) = F-CATEGORY
+015100             MOVE CAT-IDX TO WS-CAT-MATCH-IDX
+015200             MOVE STMT-CAT-COUNT (WS-ACCT-MATCH-IDX) TO CAT-IDX
+015300         END-IF
+015400     END-PERFORM
+015500     EXIT.
+015600
+015700*****************************************************************
+015800*  3000-PRINT-STATEMENTS - ONE STATEMENT PER ACCOUNT THAT HAD
+015810*  ACTIVITY IN WS-RUN-MONTH, IN FIRST-SEEN ORDER.  AN ACCOUNT
+015820*  CARRIED ON THE LEDGER WITH NO ACTIVITY THIS MONTH GETS NO
+015830*  STATEMENT, THE SAME WAY A PAPER STATEMENT CYCLE WOULD SKIP IT.
+016000*****************************************************************
+016100 3000-PRINT-STATEMENTS.
+016200     PERFORM VARYING ACC-IDX FROM 1 BY 1
+016300             UNTIL ACC-IDX > WS-STMT-COUNT
+016350         IF STMT-PERIOD-STARTED (ACC-IDX)
+016400             PERFORM 3100-PRINT-ONE-STATEMENT
+016450         END-IF
+016500     END-PERFORM
+016600     EXIT.
+016700
+016800 3100-PRINT-ONE-STATEMENT.
+016900     DISPLAY " "
+017000     DISPLAY "================================================="
+017100     DISPLAY "STATEMENT FOR ACCOUNT " STMT-ACCOUNT-ID (ACC-IDX)
+017200     DISPLAY "================================================="
+017300     MOVE STMT-OPEN-BALANCE (ACC-IDX) TO WS-R-BALANCE
+017400     DISPLAY "Opening Balance ............ " WS-R-BALANCE
+017500
+017600     PERFORM VARYING CAT-IDX FROM 1 BY 1
+017700             UNTIL CAT-IDX > STMT-CAT-COUNT (ACC-IDX)
+017800         MOVE STMT-CAT-TOTAL (ACC-IDX CAT-IDX) TO WS-R-TOTAL
+017900         DISPLAY "  " STMT-CATEGORY (ACC-IDX CAT-IDX)
+018000                 " (" STMT-CAT-TXN-COUNT (ACC-IDX CAT-IDX)
+018100                 " txn) ...... " WS-R-TOTAL
+018200     END-PERFORM
+018300
+018400     MOVE STMT-CLOSE-BALANCE (ACC-IDX) TO WS-R-BALANCE
+018500     DISPLAY "Closing Balance ............ " WS-R-BALANCE
+018600     EXIT.
+018700
+018800*****************************************************************
+018900*  9000-TERMINATE
+019000*****************************************************************
+019100 9000-TERMINATE.
+019200     CLOSE TXN-FILE
+019300     EXIT.
+019310
+019320*****************************************************************
+019330*  9900-ABEND-TABLE-OVERFLOW - AN IN-MEMORY TABLE IS ALREADY AT
+019340*  ITS OCCURS LIMIT AND THE RUN NEEDS TO ADD ONE MORE ENTRY.
+019350*  A STATEMENT RUN THAT SILENTLY DROPPED ACCOUNTS OR CATEGORIES
+019360*  PAST THE END OF ITS TABLES WOULD HAND THE BUSINESS A WRONG
+019370*  REPORT WITH NO INDICATION ANYTHING WAS MISSING, SO THE RUN
+019380*  STOPS HERE INSTEAD.
+019390*****************************************************************
+019400 9900-ABEND-TABLE-OVERFLOW.
+019410     DISPLAY "BANKRPT: FATAL - TABLE CAPACITY EXCEEDED ON "
+019420             WS-ABEND-CONTEXT
+019430     DISPLAY "BANKRPT: RUN TERMINATED ABNORMALLY."
+019440     MOVE 16 TO RETURN-CODE
+019450     STOP RUN.
